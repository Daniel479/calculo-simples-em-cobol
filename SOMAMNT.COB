@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: Online maintenance transaction - lets an operator key
+      *          in two amounts at a terminal and get the SOMA addition
+      *          result back interactively, without a batch job or a
+      *          recompile. This shop's GnuCOBOL runtime is not built
+      *          with extended screen I/O (curses) support, so this
+      *          uses a menu-driven ACCEPT/DISPLAY dialog as the
+      *          equivalent of a CICS BMS map instead of SCREEN SECTION.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. somamnt.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-CHOICE             PIC X(01) VALUE "Y".
+       77 WS-N1-RAW             PIC X(12).
+       77 WS-N2-RAW             PIC X(12).
+       77 WS-N1-IN              PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
+       77 WS-N2-IN              PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
+       77 WS-N3-OUT             PIC -Z(8)9.99.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL WS-CHOICE = "N" OR WS-CHOICE = "n"
+                PERFORM DISPLAY-MENU
+                PERFORM PROMPT-FOR-OPERANDS
+                PERFORM CALL-CALCULATION
+                PERFORM DISPLAY-RESULT
+                DISPLAY "ANOTHER CALCULATION? (Y/N): "
+                    WITH NO ADVANCING
+                ACCEPT WS-CHOICE
+            END-PERFORM
+            DISPLAY "SOMA ONLINE MAINTENANCE - SESSION ENDED"
+            STOP RUN.
+
+       DISPLAY-MENU.
+            DISPLAY " "
+            DISPLAY "=========================================="
+            DISPLAY " SOMA ONLINE MAINTENANCE - ADD TWO AMOUNTS"
+            DISPLAY "==========================================".
+
+       PROMPT-FOR-OPERANDS.
+            DISPLAY "ENTER FIRST AMOUNT  (SIGN DDDDDDD.DD): "
+                WITH NO ADVANCING
+            ACCEPT WS-N1-RAW
+            COMPUTE WS-N1-IN = FUNCTION NUMVAL(WS-N1-RAW)
+            DISPLAY "ENTER SECOND AMOUNT (SIGN DDDDDDD.DD): "
+                WITH NO ADVANCING
+            ACCEPT WS-N2-RAW
+            COMPUTE WS-N2-IN = FUNCTION NUMVAL(WS-N2-RAW).
+
+       CALL-CALCULATION.
+            MOVE WS-N1-IN TO CALC-N1
+            MOVE WS-N2-IN TO CALC-N2
+            CALL "add00" USING CALC-OPERANDS.
+
+       DISPLAY-RESULT.
+            MOVE CALC-RESULT TO WS-N3-OUT
+            DISPLAY "RESULT (WS-N3): " WS-N3-OUT.
+
+       END PROGRAM somamnt.
