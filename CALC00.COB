@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: CALC subsystem driver - reads an operation code plus
+      *          two operands per transaction and dispatches to
+      *          ADD00/SUB00/MUL00/DIV00 for addition, subtraction,
+      *          multiplication and division respectively.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calc00.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-IN ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-IN.
+           COPY CALCTRAN.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW            PIC X(01) VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+       77 WS-CALC-RESULT-OUT   PIC -Z(8)9.99.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT CALC-TRANS-IN
+            PERFORM READ-TRANSACTION
+            PERFORM UNTIL WS-EOF
+                PERFORM DISPATCH-TRANSACTION
+                PERFORM READ-TRANSACTION
+            END-PERFORM
+            CLOSE CALC-TRANS-IN
+            STOP RUN.
+
+       READ-TRANSACTION.
+            READ CALC-TRANS-IN
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    MOVE CT-N1 TO CALC-N1
+                    MOVE CT-N2 TO CALC-N2
+            END-READ.
+
+       DISPATCH-TRANSACTION.
+            EVALUATE CT-OP-CODE
+                WHEN "A"
+                    CALL "add00" USING CALC-OPERANDS
+                WHEN "S"
+                    CALL "sub00" USING CALC-OPERANDS
+                WHEN "M"
+                    CALL "mul00" USING CALC-OPERANDS
+                WHEN "D"
+                    CALL "div00" USING CALC-OPERANDS
+                WHEN OTHER
+                    DISPLAY "CALC00: UNKNOWN OP CODE " CT-OP-CODE
+                        " ON TRANS " CT-TRANS-ID
+                    MOVE ZEROS TO CALC-RESULT
+            END-EVALUATE
+            MOVE CALC-RESULT TO WS-CALC-RESULT-OUT
+            DISPLAY "CALC RESULT " CT-TRANS-ID " " WS-CALC-RESULT-OUT.
+
+       END PROGRAM calc00.
