@@ -0,0 +1,25 @@
+//SOMA     JOB  (ACCTNO),'SOMA BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Driving job for the SOMA batch program.                      *
+//* PARM carries the transaction input file name so operations   *
+//* can rerun SOMA against a different feed without a recompile  *
+//* -- see SOMA.COB paragraph READ-JOB-PARM, which picks the      *
+//* PARM value up via ACCEPT ... FROM COMMAND-LINE and falls back*
+//* to SOMATRAN.DAT when no PARM is supplied.                    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=SOMA,PARM='SOMATRAN.DAT'
+//STEPLIB  DD   DSN=PROD.SOMA.LOADLIB,DISP=SHR
+//SOMATRAN DD   DSN=PROD.SOMA.TRANIN,DISP=SHR
+//SOMARPT  DD   DSN=PROD.SOMA.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SOMAEXCP DD   DSN=PROD.SOMA.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SOMAAUDT DD   DSN=PROD.SOMA.AUDIT,DISP=MOD
+//SOMACHKP DD   DSN=PROD.SOMA.CHKPT,DISP=(MOD,CATLG,CATLG)
+//SOMACTL  DD   DSN=PROD.SOMA.CTLTOT,DISP=SHR
+//SOMARECN DD   DSN=PROD.SOMA.RECON,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SOMAGLIF DD   DSN=PROD.SOMA.GLIF,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD   SYSOUT=*
