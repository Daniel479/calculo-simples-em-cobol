@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: CALC subsystem sibling module - subtraction
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sub00.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION USING CALC-OPERANDS.
+       MAIN-PROCEDURE.
+            COMPUTE CALC-RESULT = CALC-N1 - CALC-N2
+            GOBACK.
+       END PROGRAM sub00.
