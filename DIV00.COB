@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: CALC subsystem sibling module - division
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. div00.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION USING CALC-OPERANDS.
+       MAIN-PROCEDURE.
+            IF CALC-N2 = ZERO
+                DISPLAY "DIV00: DIVIDE BY ZERO REJECTED"
+                MOVE ZEROS TO CALC-RESULT
+            ELSE
+                COMPUTE CALC-RESULT = CALC-N1 / CALC-N2
+            END-IF
+            GOBACK.
+       END PROGRAM div00.
