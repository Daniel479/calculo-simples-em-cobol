@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: CALC subsystem sibling module - addition, called by
+      *          CALC00 for op code "A". GnuCOBOL cannot safely give a
+      *          batch main program (SOMA, which runs standalone
+      *          against SOMA-TRANS-IN) a second callable ENTRY point -
+      *          a module with multiple entries does not reliably run
+      *          its main paragraph when invoked directly - so the
+      *          addition logic is factored out here and shared by
+      *          CALC00 instead of calling into SOMA itself.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. add00.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION USING CALC-OPERANDS.
+       MAIN-PROCEDURE.
+            COMPUTE CALC-RESULT = CALC-N1 + CALC-N2
+            GOBACK.
+       END PROGRAM add00.
