@@ -1,23 +1,341 @@
-      ******************************************************************
-      * Author: Daniel
-      * Date:22/06/2024
-      * Purpose: example
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. soma.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-N1                PIC 9(02) VALUE ZEROS.
-       77 WS-N2                PIC 9(02) VALUE ZEROS.
-       77 WS-N3                PIC Z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE 3 TO WS-N1
-            MOVE 1 TO WS-N2
-
-            COMPUTE WS-N3 = WS-N1 + WS-N2
-            DISPLAY "TOTAL DA SOMA" WS-N3
-            STOP RUN.
-       END PROGRAM soma.
+      ******************************************************************
+      * Author: Daniel
+      * Date:22/06/2024
+      * Purpose: example
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. soma.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOMA-TRANS-IN ASSIGN TO DYNAMIC WS-TRANS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SOMA-RPT ASSIGN TO "SOMARPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT SOMA-EXCPT ASSIGN TO "SOMAEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+           SELECT SOMA-AUDIT ASSIGN TO "SOMAAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SOMA-CHKPT ASSIGN TO "SOMACHKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SOMA-CTL ASSIGN TO "SOMACTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT SOMA-RECON ASSIGN TO "SOMARECN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SOMA-GLIF ASSIGN TO "SOMAGLIF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLIF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOMA-TRANS-IN.
+           COPY SOMATRAN.
+       FD  SOMA-RPT.
+       01  RPT-RECORD              PIC X(80).
+       FD  SOMA-EXCPT.
+       01  EXC-RECORD              PIC X(80).
+       FD  SOMA-AUDIT.
+       01  AUD-RECORD              PIC X(85).
+       FD  SOMA-CHKPT.
+       01  CHK-RECORD              PIC X(100).
+       FD  SOMA-CTL.
+       01  CTL-RECORD              PIC X(19).
+       FD  SOMA-RECON.
+       01  REC-RECORD              PIC X(80).
+       FD  SOMA-GLIF.
+       01  GL-RECORD               PIC X(40).
+       WORKING-STORAGE SECTION.
+       77 WS-TRANS-FILE-NAME   PIC X(80) VALUE "SOMATRAN.DAT".
+       77 WS-PARM-STRING       PIC X(80) VALUE SPACES.
+       77 WS-AUDIT-STATUS      PIC X(02) VALUE ZEROS.
+       77 WS-RPT-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-EXCPT-STATUS      PIC X(02) VALUE ZEROS.
+       77 WS-GLIF-STATUS       PIC X(02) VALUE ZEROS.
+       77 WS-CHKPT-STATUS      PIC X(02) VALUE ZEROS.
+       77 WS-OPERATOR-ID       PIC X(20) VALUE SPACES.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 100.
+       77 WS-TRANS-COUNT       PIC 9(06) VALUE ZEROS.
+       77 WS-LAST-COMPLETED-ID PIC 9(06) VALUE ZEROS.
+       77 WS-RESTART-SW        PIC X(01) VALUE "N".
+           88 WS-RESTARTED                VALUE "Y".
+       77 WS-RPT-NEW-SW        PIC X(01) VALUE "N".
+           88 WS-RPT-IS-NEW               VALUE "Y".
+       77 WS-CTL-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-CTL-SUPPLIED-SW   PIC X(01) VALUE "N".
+           88 WS-CTL-SUPPLIED             VALUE "Y".
+       77 WS-EXPECTED-REC-COUNT PIC 9(06) VALUE ZEROS.
+       77 WS-EXPECTED-INPUT-SUM PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77 WS-ACTUAL-REC-COUNT  PIC 9(06) VALUE ZEROS.
+       77 WS-ACTUAL-INPUT-SUM  PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77 WS-GL-ENABLED-SW     PIC X(01) VALUE SPACE.
+           88 WS-GL-ENABLED               VALUE "Y".
+       77 WS-GL-ACCOUNT-CODE   PIC X(10) VALUE "SOMA00001".
+       77 WS-N1                PIC S9(7)V99 COMP-3 VALUE ZEROS.
+       77 WS-N2                PIC S9(7)V99 COMP-3 VALUE ZEROS.
+       77 WS-N3-NUM            PIC S9(7)V99 COMP-3 VALUE ZEROS.
+       77 WS-N3                PIC -Z(8)9.99 VALUE ZEROS.
+       77 WS-GRAND-TOTAL       PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77 WS-EOF-SW            PIC X(01) VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+       77 WS-VALID-SW          PIC X(01) VALUE "Y".
+           88 WS-VALID                    VALUE "Y".
+           88 WS-INVALID                  VALUE "N".
+       01 WS-CURRENT-DATE.
+           05 WS-CUR-YYYY          PIC 9(04).
+           05 WS-CUR-MM            PIC 9(02).
+           05 WS-CUR-DD            PIC 9(02).
+       01 WS-CURRENT-TIME.
+           05 WS-CUR-HH            PIC 9(02).
+           05 WS-CUR-MN            PIC 9(02).
+           05 WS-CUR-SS            PIC 9(02).
+           05 WS-CUR-HS            PIC 9(02).
+           COPY SOMARPT.
+           COPY SOMAEXC.
+           COPY SOMAAUD.
+           COPY SOMACHK.
+           COPY SOMACTL.
+           COPY SOMARECN.
+           COPY SOMAGL.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM READ-JOB-PARM
+            PERFORM READ-CHECKPOINT
+            PERFORM READ-CONTROL-TOTALS
+            ACCEPT WS-GL-ENABLED-SW FROM ENVIRONMENT "SOMA_GL_INTERFACE"
+            OPEN INPUT SOMA-TRANS-IN
+            IF WS-RESTARTED
+                OPEN EXTEND SOMA-RPT
+                IF WS-RPT-STATUS = "35"
+                    OPEN OUTPUT SOMA-RPT
+                    SET WS-RPT-IS-NEW TO TRUE
+                END-IF
+                OPEN EXTEND SOMA-EXCPT
+                IF WS-EXCPT-STATUS = "35"
+                    OPEN OUTPUT SOMA-EXCPT
+                END-IF
+            ELSE
+                OPEN OUTPUT SOMA-RPT
+                SET WS-RPT-IS-NEW TO TRUE
+                OPEN OUTPUT SOMA-EXCPT
+            END-IF
+            IF WS-GL-ENABLED
+                IF WS-RESTARTED
+                    OPEN EXTEND SOMA-GLIF
+                    IF WS-GLIF-STATUS = "35"
+                        OPEN OUTPUT SOMA-GLIF
+                    END-IF
+                ELSE
+                    OPEN OUTPUT SOMA-GLIF
+                END-IF
+            END-IF
+            PERFORM OPEN-AUDIT-FILE
+            PERFORM STAMP-RUN-DATE-TIME
+            IF WS-RPT-IS-NEW
+                PERFORM WRITE-REPORT-HEADING
+            ELSE
+                PERFORM WRITE-RESTART-MARKER
+            END-IF
+            PERFORM READ-TRANSACTION
+            PERFORM UNTIL WS-EOF
+                IF TR-TRANS-ID > WS-LAST-COMPLETED-ID
+                    PERFORM EDIT-TRANSACTION
+                    PERFORM PROCESS-TRANSACTION
+                END-IF
+                PERFORM READ-TRANSACTION
+            END-PERFORM
+            PERFORM WRITE-REPORT-TRAILER
+            PERFORM RECONCILE-CONTROL-TOTALS
+            CLOSE SOMA-TRANS-IN
+            CLOSE SOMA-RPT
+            CLOSE SOMA-EXCPT
+            CLOSE SOMA-AUDIT
+            IF WS-GL-ENABLED
+                CLOSE SOMA-GLIF
+            END-IF
+            STOP RUN.
+
+       READ-JOB-PARM.
+            ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+            IF WS-PARM-STRING NOT = SPACES
+                MOVE WS-PARM-STRING TO WS-TRANS-FILE-NAME
+            END-IF.
+
+       READ-CONTROL-TOTALS.
+            OPEN INPUT SOMA-CTL
+            IF WS-CTL-STATUS = "35"
+                CONTINUE
+            ELSE
+                READ SOMA-CTL INTO CTL-LINE
+                    NOT AT END
+                        SET WS-CTL-SUPPLIED TO TRUE
+                        MOVE CTL-REC-COUNT TO WS-EXPECTED-REC-COUNT
+                        MOVE CTL-INPUT-SUM TO WS-EXPECTED-INPUT-SUM
+                END-READ
+                CLOSE SOMA-CTL
+            END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+            IF WS-CTL-SUPPLIED
+                OPEN OUTPUT SOMA-RECON
+                MOVE WS-EXPECTED-REC-COUNT TO REC-EXP-COUNT
+                MOVE WS-EXPECTED-INPUT-SUM TO REC-EXP-SUM
+                WRITE REC-RECORD FROM REC-LINE
+                MOVE WS-ACTUAL-REC-COUNT TO REC-ACT-COUNT
+                MOVE WS-ACTUAL-INPUT-SUM TO REC-ACT-SUM
+                WRITE REC-RECORD FROM REC-LINE-2
+                IF WS-ACTUAL-REC-COUNT = WS-EXPECTED-REC-COUNT
+                   AND WS-ACTUAL-INPUT-SUM = WS-EXPECTED-INPUT-SUM
+                    MOVE "RECONCILED - CONTROL TOTALS MATCH"
+                        TO REC-STATUS-TEXT
+                ELSE
+                    MOVE "MISMATCH - RESULTS NOT FINAL, INVESTIGATE"
+                        TO REC-STATUS-TEXT
+                END-IF
+                WRITE REC-RECORD FROM REC-STATUS-LINE
+                CLOSE SOMA-RECON
+            END-IF.
+
+       READ-CHECKPOINT.
+            OPEN INPUT SOMA-CHKPT
+            IF WS-CHKPT-STATUS = "35"
+                CONTINUE
+            ELSE
+                READ SOMA-CHKPT INTO CHK-LINE
+                    NOT AT END
+                        PERFORM APPLY-CHECKPOINT
+                END-READ
+                CLOSE SOMA-CHKPT
+            END-IF.
+
+       APPLY-CHECKPOINT.
+            IF CHK-TRANS-FILE-NAME = WS-TRANS-FILE-NAME
+                SET WS-RESTARTED TO TRUE
+                MOVE CHK-LAST-TRANS-ID TO WS-LAST-COMPLETED-ID
+                MOVE CHK-GRAND-TOTAL TO WS-GRAND-TOTAL
+            ELSE
+                DISPLAY "SOMA: CHECKPOINT IGNORED - RECORDED FOR "
+                    CHK-TRANS-FILE-NAME " NOT " WS-TRANS-FILE-NAME
+            END-IF.
+
+       OPEN-AUDIT-FILE.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            OPEN EXTEND SOMA-AUDIT
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT SOMA-AUDIT
+            END-IF.
+
+       READ-TRANSACTION.
+            READ SOMA-TRANS-IN
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    MOVE TR-N1 TO WS-N1
+                    MOVE TR-N2 TO WS-N2
+                    ADD 1 TO WS-ACTUAL-REC-COUNT
+                    IF TR-N1 NUMERIC AND TR-N2 NUMERIC
+                        ADD TR-N1 TR-N2 TO WS-ACTUAL-INPUT-SUM
+                    END-IF
+            END-READ.
+
+       EDIT-TRANSACTION.
+            SET WS-VALID TO TRUE
+            MOVE SPACES TO EXC-REASON
+            IF TR-N1 NOT NUMERIC OR TR-N2 NOT NUMERIC
+                SET WS-INVALID TO TRUE
+                MOVE "NON-NUMERIC INPUT" TO EXC-REASON
+            END-IF.
+
+       PROCESS-TRANSACTION.
+            IF WS-VALID
+                COMPUTE WS-N3-NUM = WS-N1 + WS-N2
+                    ON SIZE ERROR
+                        SET WS-INVALID TO TRUE
+                        MOVE "COMPUTE OVERFLOW" TO EXC-REASON
+                END-COMPUTE
+            END-IF
+            IF WS-VALID
+                MOVE WS-N3-NUM TO WS-N3
+                ADD WS-N3-NUM TO WS-GRAND-TOTAL
+                DISPLAY "TOTAL DA SOMA" WS-N3
+                MOVE TR-TRANS-ID TO RPT-DET-TRANS-ID
+                MOVE WS-N1 TO RPT-DET-N1
+                MOVE WS-N2 TO RPT-DET-N2
+                MOVE WS-N3 TO RPT-DET-N3
+                WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+                PERFORM WRITE-AUDIT-LINE
+                IF WS-GL-ENABLED
+                    PERFORM WRITE-GL-INTERFACE-LINE
+                END-IF
+                ADD 1 TO WS-TRANS-COUNT
+                IF WS-TRANS-COUNT >= WS-CHECKPOINT-INTERVAL
+                    PERFORM WRITE-CHECKPOINT
+                    MOVE ZEROS TO WS-TRANS-COUNT
+                END-IF
+            ELSE
+                PERFORM WRITE-EXCEPTION-LINE
+            END-IF.
+
+       WRITE-AUDIT-LINE.
+            MOVE RPT-HDG-DATE TO AUD-RUN-DATE
+            MOVE RPT-HDG-TIME TO AUD-RUN-TIME
+            MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+            MOVE TR-TRANS-ID TO AUD-TRANS-ID
+            MOVE WS-N1 TO AUD-N1
+            MOVE WS-N2 TO AUD-N2
+            MOVE WS-N3 TO AUD-N3
+            WRITE AUD-RECORD FROM AUD-LINE.
+
+       WRITE-GL-INTERFACE-LINE.
+            MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+            MOVE WS-N3-NUM TO GL-AMOUNT
+            MOVE RPT-HDG-DATE TO GL-RUN-DATE
+            WRITE GL-RECORD FROM GL-LINE.
+
+       WRITE-CHECKPOINT.
+            MOVE TR-TRANS-ID TO CHK-LAST-TRANS-ID
+            MOVE WS-GRAND-TOTAL TO CHK-GRAND-TOTAL
+            MOVE WS-TRANS-FILE-NAME TO CHK-TRANS-FILE-NAME
+            OPEN OUTPUT SOMA-CHKPT
+            WRITE CHK-RECORD FROM CHK-LINE
+            CLOSE SOMA-CHKPT.
+
+       WRITE-EXCEPTION-LINE.
+            MOVE TR-TRANS-ID TO EXC-TRANS-ID
+            MOVE TR-N1-ALPHA TO EXC-N1-RAW
+            MOVE TR-N2-ALPHA TO EXC-N2-RAW
+            WRITE EXC-RECORD FROM EXC-LINE
+            DISPLAY "SOMA: REJECTED TRANS " TR-TRANS-ID
+                " - " EXC-REASON.
+
+       STAMP-RUN-DATE-TIME.
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-CURRENT-TIME FROM TIME
+            STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD
+                DELIMITED BY SIZE INTO RPT-HDG-DATE
+            STRING WS-CUR-HH ":" WS-CUR-MN ":" WS-CUR-SS
+                DELIMITED BY SIZE INTO RPT-HDG-TIME.
+
+       WRITE-REPORT-HEADING.
+            WRITE RPT-RECORD FROM RPT-HEADING-LINE
+            WRITE RPT-RECORD FROM RPT-COLUMN-LINE.
+
+       WRITE-RESTART-MARKER.
+            MOVE RPT-HDG-DATE TO RPT-RESTART-DATE
+            MOVE RPT-HDG-TIME TO RPT-RESTART-TIME
+            WRITE RPT-RECORD FROM RPT-RESTART-LINE.
+
+       WRITE-REPORT-TRAILER.
+            MOVE WS-GRAND-TOTAL TO RPT-TOT-N3
+            WRITE RPT-RECORD FROM RPT-TOTAL-LINE
+            PERFORM CLEAR-CHECKPOINT.
+
+       CLEAR-CHECKPOINT.
+            OPEN OUTPUT SOMA-CHKPT
+            CLOSE SOMA-CHKPT.
+
+       END PROGRAM soma.
