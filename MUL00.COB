@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Daniel
+      * Purpose: CALC subsystem sibling module - multiplication
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mul00.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           COPY CALCOPRD.
+       PROCEDURE DIVISION USING CALC-OPERANDS.
+       MAIN-PROCEDURE.
+            COMPUTE CALC-RESULT = CALC-N1 * CALC-N2
+                ON SIZE ERROR
+                    DISPLAY "MUL00: RESULT OVERFLOW REJECTED"
+                    MOVE ZEROS TO CALC-RESULT
+            END-COMPUTE
+            GOBACK.
+       END PROGRAM mul00.
