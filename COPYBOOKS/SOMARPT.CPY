@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Copybook: SOMARPT
+      * Purpose : Print-line layouts for the SOMA-RPT report -
+      *           run heading, one detail line per transaction and a
+      *           grand-total trailer line. RPT-RESTART-LINE marks the
+      *           point in the file where a resumed run picked back up,
+      *           so a second "GRAND TOTAL" later in the same file
+      *           does not read as unexplained duplicate output.
+      ******************************************************************
+       01  RPT-HEADING-LINE.
+           05  FILLER              PIC X(15) VALUE "SOMA RUN REPORT".
+           05  FILLER              PIC X(06) VALUE " DATE:".
+           05  RPT-HDG-DATE        PIC X(10).
+           05  FILLER              PIC X(06) VALUE " TIME:".
+           05  RPT-HDG-TIME        PIC X(08).
+           05  FILLER              PIC X(35) VALUE SPACES.
+
+       01  RPT-RESTART-LINE.
+           05  FILLER              PIC X(15) VALUE "RESTARTED RUN".
+           05  FILLER              PIC X(06) VALUE " DATE:".
+           05  RPT-RESTART-DATE    PIC X(10).
+           05  FILLER              PIC X(06) VALUE " TIME:".
+           05  RPT-RESTART-TIME    PIC X(08).
+           05  FILLER              PIC X(35) VALUE SPACES.
+
+       01  RPT-COLUMN-LINE.
+           05  FILLER              PIC X(10) VALUE "TRANS-ID".
+           05  FILLER              PIC X(10) VALUE "N1".
+           05  FILLER              PIC X(10) VALUE "N2".
+           05  FILLER              PIC X(10) VALUE "N3".
+           05  FILLER              PIC X(40) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DET-TRANS-ID    PIC ZZZZZ9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RPT-DET-N1          PIC -Z(6)9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RPT-DET-N2          PIC -Z(6)9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RPT-DET-N3          PIC -Z(8)9.99.
+           05  FILLER              PIC X(25) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(11) VALUE "GRAND TOTAL".
+           05  FILLER              PIC X(09) VALUE SPACES.
+           05  RPT-TOT-N3          PIC -Z(8)9.99.
+           05  FILLER              PIC X(47) VALUE SPACES.
