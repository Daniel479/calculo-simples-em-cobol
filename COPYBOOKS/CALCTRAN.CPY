@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CALCTRAN
+      * Purpose : CALC-TRANS-IN transaction record layout - operation
+      *           code plus the two signed decimal operands for the
+      *           CALC subsystem. CT-OP-CODE: "A"=add "S"=subtract
+      *           "M"=multiply "D"=divide
+      ******************************************************************
+       01  CALC-TRANS-RECORD.
+           05  CT-TRANS-ID         PIC 9(06).
+           05  CT-OP-CODE          PIC X(01).
+           05  CT-N1               PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
+           05  CT-N2               PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
