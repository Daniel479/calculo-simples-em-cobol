@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: SOMACTL
+      * Purpose : SOMA-CTL independently-supplied control totals for a
+      *           batch run - the record count and sum of the input
+      *           N1/N2 fields as submitted upstream, used to balance
+      *           against what SOMA actually read from SOMA-TRANS-IN.
+      ******************************************************************
+       01  CTL-LINE.
+           05  CTL-REC-COUNT       PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CTL-INPUT-SUM       PIC S9(9)V99
+                                   SIGN IS LEADING SEPARATE.
