@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: SOMAAUD
+      * Purpose : SOMA-AUDIT trail record - one line per transaction
+      *           posted, so every sum SOMA has ever produced can be
+      *           reconstructed by run date, operator/job id or
+      *           transaction id.
+      ******************************************************************
+       01  AUD-LINE.
+           05  AUD-RUN-DATE        PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-RUN-TIME        PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-OPERATOR-ID     PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-TRANS-ID        PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-N1              PIC -Z(6)9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-N2              PIC -Z(6)9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUD-N3              PIC -Z(8)9.99.
