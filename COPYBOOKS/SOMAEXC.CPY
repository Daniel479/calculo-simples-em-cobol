@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: SOMAEXC
+      * Purpose : SOMA-EXCPT exceptions-listing record - one line per
+      *           transaction rejected by the input edit checks or the
+      *           COMPUTE overflow check, instead of letting a bad
+      *           value flow silently into the total.
+      ******************************************************************
+       01  EXC-LINE.
+           05  EXC-TRANS-ID        PIC 9(06).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  EXC-N1-RAW          PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  EXC-N2-RAW          PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  EXC-REASON          PIC X(30).
+           05  FILLER              PIC X(15) VALUE SPACES.
