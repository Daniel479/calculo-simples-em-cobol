@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: SOMARECN
+      * Purpose : SOMA-RECON reconciliation report line - compares the
+      *           independently-supplied SOMA-CTL control totals
+      *           against what SOMA actually processed, so a truncated
+      *           or duplicated transaction feed is caught before the
+      *           run's results are considered final.
+      ******************************************************************
+       01  REC-LINE.
+           05  FILLER              PIC X(20) VALUE
+                   "EXPECTED REC-COUNT: ".
+           05  REC-EXP-COUNT       PIC Z(05)9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE "EXPECTED SUM: ".
+           05  REC-EXP-SUM         PIC -Z(8)9.99.
+           05  FILLER              PIC X(22) VALUE SPACES.
+
+       01  REC-LINE-2.
+           05  FILLER              PIC X(20) VALUE
+                   "ACTUAL   REC-COUNT: ".
+           05  REC-ACT-COUNT       PIC Z(05)9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE "ACTUAL   SUM: ".
+           05  REC-ACT-SUM         PIC -Z(8)9.99.
+           05  FILLER              PIC X(22) VALUE SPACES.
+
+       01  REC-STATUS-LINE.
+           05  FILLER              PIC X(08) VALUE "STATUS: ".
+           05  REC-STATUS-TEXT     PIC X(42).
+           05  FILLER              PIC X(30) VALUE SPACES.
