@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CALCOPRD
+      * Purpose : Shared two-operand layout passed on CALL/ENTRY
+      *           interfaces across the CALC subsystem (CALC00 and
+      *           ADD00/SUB00/MUL00/DIV00). Operands are signed
+      *           packed-decimal amounts with two decimal places so
+      *           the calculator handles real dollars-and-cents
+      *           figures, including negative adjustments/reversals.
+      ******************************************************************
+       01  CALC-OPERANDS.
+           05  CALC-N1             PIC S9(7)V99 COMP-3.
+           05  CALC-N2             PIC S9(7)V99 COMP-3.
+           05  CALC-RESULT         PIC S9(9)V99 COMP-3.
