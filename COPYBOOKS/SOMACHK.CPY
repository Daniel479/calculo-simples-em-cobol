@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: SOMACHK
+      * Purpose : SOMA-CHKPT checkpoint record - the last transaction
+      *           id successfully posted and the grand total run so
+      *           far, so a rerun after a mid-batch failure can skip
+      *           everything already completed instead of reprocessing
+      *           and double-counting it. CHK-TRANS-FILE-NAME ties the
+      *           checkpoint to the transaction file it was produced
+      *           against, so a checkpoint left over from a run against
+      *           a different file (a different PARM per req 010) is
+      *           not mistaken for progress against the current one.
+      ******************************************************************
+       01  CHK-LINE.
+           05  CHK-LAST-TRANS-ID   PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CHK-GRAND-TOTAL     PIC S9(9)V99
+                                   SIGN IS LEADING SEPARATE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  CHK-TRANS-FILE-NAME PIC X(80).
