@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: SOMAGL
+      * Purpose : SOMA-GLIF downstream GL posting interface record -
+      *           account code, amount and run date, one line per
+      *           posted transaction, picked up by the GL posting job
+      *           so a calculation run can flow straight into the
+      *           accounting system instead of being re-keyed by hand.
+      ******************************************************************
+       01  GL-LINE.
+           05  GL-ACCOUNT-CODE     PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  GL-AMOUNT           PIC S9(9)V99
+                                   SIGN IS LEADING SEPARATE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  GL-RUN-DATE         PIC X(10).
+           05  FILLER              PIC X(06) VALUE SPACES.
