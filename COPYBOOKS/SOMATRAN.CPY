@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: SOMATRAN
+      * Purpose : SOMA-TRANS-IN transaction record layout - one pair
+      *           of signed decimal amounts per transaction, keyed by
+      *           TR-TRANS-ID. Amounts carry two decimal places and
+      *           may be negative (credit/debit adjustments and
+      *           reversals), stored as signed zoned decimal with a
+      *           separate leading sign so the flat file stays
+      *           human-readable.
+      ******************************************************************
+       01  SOMA-TRANS-RECORD.
+           05  TR-TRANS-ID         PIC 9(06).
+           05  TR-N1               PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
+           05  TR-N1-ALPHA REDEFINES TR-N1
+                                   PIC X(10).
+           05  TR-N2               PIC S9(7)V99
+                                   SIGN IS LEADING SEPARATE.
+           05  TR-N2-ALPHA REDEFINES TR-N2
+                                   PIC X(10).
